@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  FLOATREC.CPY
+      *  Generic 12-way denomination count record, keyed the same way
+      *  as WS-CHANGE-BREAKDOWN-TAB (50,20,10,5,2,1 notes then
+      *  50,20,10,5,2,1 coins), for a file record rather than a
+      *  working-storage table. COPY ... REPLACING ==:PREFIX:== BY
+      *  ==your-prefix== per FD, e.g. an opening float file and a
+      *  closing physical count file.
+      *****************************************************************
+       01 :PREFIX:-RECORD.
+           03 :PREFIX:-NUM-50N      PIC 9(5).
+           03 :PREFIX:-NUM-20N      PIC 9(5).
+           03 :PREFIX:-NUM-10N      PIC 9(5).
+           03 :PREFIX:-NUM-5N       PIC 9(5).
+           03 :PREFIX:-NUM-2N       PIC 9(5).
+           03 :PREFIX:-NUM-1N       PIC 9(5).
+           03 :PREFIX:-NUM-50P      PIC 9(5).
+           03 :PREFIX:-NUM-20P      PIC 9(5).
+           03 :PREFIX:-NUM-10P      PIC 9(5).
+           03 :PREFIX:-NUM-5P       PIC 9(5).
+           03 :PREFIX:-NUM-2P       PIC 9(5).
+           03 :PREFIX:-NUM-1P       PIC 9(5).
