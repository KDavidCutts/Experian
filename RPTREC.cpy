@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  RPTREC.CPY
+      *  Batch change report record - one per till transaction,
+      *  written by DCTEST in place of the interactive DISPLAY.
+      *****************************************************************
+       01 RPT-RECORD.
+           03 RPT-SEQ-NO            PIC 9(6).
+           03 RPT-SEP1              PIC X(2)  VALUE SPACES.
+           03 RPT-AMOUNT            PIC 9(5).
+           03 RPT-SEP2              PIC X(2)  VALUE SPACES.
+           03 RPT-PRICE             PIC 9(5).
+           03 RPT-SEP3              PIC X(2)  VALUE SPACES.
+           03 RPT-CHANGE            PIC 9(5).
+           03 RPT-SEP4              PIC X(2)  VALUE SPACES.
+           03 RPT-LINE              PIC X(240).
