@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  PRICEREC.CPY
+      *  Central price list - item code to price in pence/cents,
+      *  looked up by DCTEST in place of a manually keyed price.
+      *****************************************************************
+       01 PRICE-RECORD.
+           03 PRICE-ITEM-CODE       PIC X(6).
+           03 PRICE-AMOUNT          PIC 9(5).
