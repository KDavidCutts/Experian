@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  DENOMBRK.CPY
+      *  Generic 12-way denomination breakdown, keyed the same way as
+      *  WS-CHANGE-BREAKDOWN-TAB (50,20,10,5,2,1 notes then
+      *  50,20,10,5,2,1 coins). COPY ... REPLACING ==:PREFIX:== BY
+      *  ==your-prefix== to get a fresh set of counters, e.g. for a
+      *  till float inventory or a running total accumulator.
+      *****************************************************************
+       01 :PREFIX:-BREAKDOWN.
+           03 :PREFIX:-NUM-50N      PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-20N      PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-10N      PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-5N       PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-2N       PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-1N       PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-50P      PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-20P      PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-10P      PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-5P       PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-2P       PIC 9(5) VALUE 0.
+           03 :PREFIX:-NUM-1P       PIC 9(5) VALUE 0.
+       01 :PREFIX:-BREAKDOWN-TAB REDEFINES :PREFIX:-BREAKDOWN.
+           03 :PREFIX:-NUM          PIC 9(5) OCCURS 12.
