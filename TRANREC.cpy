@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  TRANREC.CPY
+      *  Till transaction record - one tendered/price pair per
+      *  till transaction, read by DCTEST in batch mode. TRAN-ITEM-CODE
+      *  is optional - when present the price is looked up on the
+      *  price file and TRAN-PRICE is ignored.
+      *****************************************************************
+       01 TRAN-RECORD.
+           03 TRAN-SEQ-NO           PIC 9(6).
+           03 TRAN-AMOUNT           PIC 9(5).
+           03 TRAN-PRICE            PIC 9(5).
+           03 TRAN-CURRENCY-CODE    PIC X(3).
+           03 TRAN-ITEM-CODE        PIC X(6).
