@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *  Audit trail record - one per CHANGE-PARA calculation, so a
+      *  disputed change can be traced back to exactly what the
+      *  program worked out and when.
+      *****************************************************************
+       01 AUDIT-RECORD.
+           03 AUDIT-OPERATOR-ID     PIC X(8).
+           03 AUDIT-DATE            PIC 9(8).
+           03 AUDIT-TIME            PIC 9(8).
+           03 AUDIT-AMOUNT          PIC 9(5).
+           03 AUDIT-PRICE           PIC 9(5).
+           03 AUDIT-CHANGE          PIC S9(5).
+           03 AUDIT-BREAKDOWN       PIC 9 OCCURS 12.
+           03 AUDIT-CURRENCY-CODE   PIC X(3).
