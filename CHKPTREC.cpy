@@ -0,0 +1,43 @@
+      *****************************************************************
+      *  CHKPTREC.CPY
+      *  Batch restart checkpoint - holds the sequence number of the
+      *  last transaction record fully processed, so a rerun with the
+      *  restart option can pick up where a prior run left off. Also
+      *  carries the till float, running totals and the currency the
+      *  pre-checkpoint segment was locked to, so a restart resumes
+      *  with the same figures - and the same currency lock - a
+      *  straight-through run would have had at that record, instead
+      *  of re-seeding the float, zeroing the totals or re-locking to
+      *  whatever currency the restart's first record happens to be.
+      *****************************************************************
+       01 CHECKPOINT-RECORD.
+           03 CHKPT-LAST-SEQ        PIC 9(6).
+           03 CHKPT-CURRENCY        PIC X(3).
+           03 CHKPT-TOTAL-TENDERED  PIC 9(10).
+           03 CHKPT-TOTAL-TXN-COUNT PIC 9(8).
+           03 CHKPT-TILL-FLOAT.
+               05 CHKPT-TF-NUM-50N  PIC 9(5).
+               05 CHKPT-TF-NUM-20N  PIC 9(5).
+               05 CHKPT-TF-NUM-10N  PIC 9(5).
+               05 CHKPT-TF-NUM-5N   PIC 9(5).
+               05 CHKPT-TF-NUM-2N   PIC 9(5).
+               05 CHKPT-TF-NUM-1N   PIC 9(5).
+               05 CHKPT-TF-NUM-50P  PIC 9(5).
+               05 CHKPT-TF-NUM-20P  PIC 9(5).
+               05 CHKPT-TF-NUM-10P  PIC 9(5).
+               05 CHKPT-TF-NUM-5P   PIC 9(5).
+               05 CHKPT-TF-NUM-2P   PIC 9(5).
+               05 CHKPT-TF-NUM-1P   PIC 9(5).
+           03 CHKPT-RUN-TOTAL.
+               05 CHKPT-RT-NUM-50N  PIC 9(5).
+               05 CHKPT-RT-NUM-20N  PIC 9(5).
+               05 CHKPT-RT-NUM-10N  PIC 9(5).
+               05 CHKPT-RT-NUM-5N   PIC 9(5).
+               05 CHKPT-RT-NUM-2N   PIC 9(5).
+               05 CHKPT-RT-NUM-1N   PIC 9(5).
+               05 CHKPT-RT-NUM-50P  PIC 9(5).
+               05 CHKPT-RT-NUM-20P  PIC 9(5).
+               05 CHKPT-RT-NUM-10P  PIC 9(5).
+               05 CHKPT-RT-NUM-5P   PIC 9(5).
+               05 CHKPT-RT-NUM-2P   PIC 9(5).
+               05 CHKPT-RT-NUM-1P   PIC 9(5).
