@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  DENOMVAL.CPY
+      *  Denomination value table - pence/cent value of each of the
+      *  12 note/coin units, keyed the same way as
+      *  WS-CHANGE-BREAKDOWN-TAB (50,20,10,5,2,1 notes then
+      *  50,20,10,5,2,1 coins). GBP and EUR share this same shape -
+      *  only the printed symbols in WS-MONEY-DISP-STRINGS differ by
+      *  currency - so COMPUTE-BREAKDOWN-PARA and every other
+      *  denomination-aware paragraph look the values up here instead
+      *  of coding them into DIVIDE literals.
+      *****************************************************************
+       01  WS-DENOM-VALUES.
+           03 WS-DV-50N             PIC 9(5) VALUE 5000.
+           03 WS-DV-20N             PIC 9(5) VALUE 2000.
+           03 WS-DV-10N             PIC 9(5) VALUE 1000.
+           03 WS-DV-5N              PIC 9(5) VALUE 500.
+           03 WS-DV-2N              PIC 9(5) VALUE 200.
+           03 WS-DV-1N              PIC 9(5) VALUE 100.
+           03 WS-DV-50P             PIC 9(5) VALUE 50.
+           03 WS-DV-20P             PIC 9(5) VALUE 20.
+           03 WS-DV-10P             PIC 9(5) VALUE 10.
+           03 WS-DV-5P              PIC 9(5) VALUE 5.
+           03 WS-DV-2P              PIC 9(5) VALUE 2.
+           03 WS-DV-1P              PIC 9(5) VALUE 1.
+
+       01  WS-DENOM-VALUES-TAB REDEFINES WS-DENOM-VALUES.
+           03 WS-DENOM-VALUE        PIC 9(5) OCCURS 12.
