@@ -1,144 +1,1064 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DCTEST.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WS-AMOUNT 				PIC 9(5) VALUE 0.
-       77 WS-PRICE  				PIC 9(5) VALUE 0.
-
-       01 WS-WORKING-AMOUNTS.
-           03 WS-CHANGE           	PIC S9(5) VALUE 0.
-           03 WS-CHANGE-REMAINDER 	PIC S9(5) VALUE 0.
-           03 WS-SUB1             	PIC 99    VALUE 0.
-		   03 WS-VALUE-1          	PIC S9(8) VALUE 0.
-		   
-       01 WS-DISP-STRINGS.
-           03 WS-DISP-1        		PIC X(15) VALUE "Your change is:".
-           03 WS-DISP-2.
-              05 FILLER        		PIC X(7) VALUE "       ".
-              05 WS-DISP-NUM   		PIC X.
-              05 FILLER        		PIC X(3) VALUE " X ".
-              05 WS-DISP-MONEY 		PIC X(4).
-
-       01 WS-CHANGE-BREAKDOWN.
-           03 WS-NUM-50N   			PIC 9 VALUE 0.
-		   03 WS-NUM-20N   			PIC 9 VALUE 0.
-           03 WS-NUM-10N   			PIC 9 VALUE 0.
-           03 WS-NUM-5N    			PIC 9 VALUE 0.
-           03 WS-NUM-2N    			PIC 9 VALUE 0.
-           03 WS-NUM-1N    			PIC 9 VALUE 0.
-           03 WS-NUM-50P   			PIC 9 VALUE 0.
-           03 WS-NUM-20P   			PIC 9 VALUE 0.
-           03 WS-NUM-10P   			PIC 9 VALUE 0.
-           03 WS-NUM-5P    			PIC 9 VALUE 0.
-           03 WS-NUM-2P    			PIC 9 VALUE 0.
-           03 WS-NUM-1P    			PIC 9 VALUE 0.
- 
-       01 WS-CHANGE-BREAKDOWN-TAB REDEFINES WS-CHANGE-BREAKDOWN.
-          03 WS-CHANGE-NUM 			PIC 9 OCCURS 12.
-
-       01 WS-MONEY-DISP-STRINGS.
-		   03 WS-50N           		PIC X(4) VALUE "£50".
-           03 WS-20N    		    PIC X(4) VALUE "£20".
-           03 WS-10N   		        PIC X(4) VALUE "£10".
-           03 WS-5N     		    PIC X(4) VALUE "£5 ".
-           03 WS-2N            		PIC X(4) VALUE "£2 ".
-           03 WS-1N            		PIC X(4) VALUE "£1 ".
-           03 WS-50P           		PIC X(4) VALUE "50P".
-           03 WS-20P           		PIC X(4) VALUE "20P".
-           03 WS-10P           		PIC X(4) VALUE "10P".
-           03 WS-5P            		PIC X(4) VALUE "5P ".
-           03 WS-2P            		PIC X(4) VALUE "2P ".
-           03 WS-1P            		PIC X(4) VALUE "1P ".
-
-       01 WS-MONEY-DISP-TAB REDEFINES WS-MONEY-DISP-STRINGS.
-           03 WS-MONEY-DISP    		PIC X(4) OCCURS 12.
-           
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-            MOVE ZEROES TO 	WS-WORKING-AMOUNTS
-							WS-CHANGE-BREAKDOWN.
-							
-            DISPLAY "ENTER AMOUNT TENDERED IN PENCE E.G. £20 AS 2000 :".
-            ACCEPT WS-AMOUNT
-
-            IF WS-AMOUNT> 50000
-                DISPLAY "ERROR:MAX AMOUNT OF £500"
-                STOP RUN
-            END-IF.
-            
-            DISPLAY "ENTER PRICE IN PENCE E.G. £17.49 AS 1749 :".
-            ACCEPT WS-PRICE.
-       
-       CHANGE-PARA.
-
-            SUBTRACT WS-PRICE FROM WS-AMOUNT GIVING WS-CHANGE.
-
-            IF WS-CHANGE  = 0
-                DISPLAY "NO CHANGE"
-                STOP RUN
-            ELSE
-                IF WS-CHANGE < 0
-                    DISPLAY "ERROR:PRICE GEATER THAN AMOUNT TENDERED"
-                    STOP RUN
-            END-IF.
-
-            DIVIDE WS-CHANGE BY 5000 GIVING WS-NUM-50N REMAINDER WS-VALUE-1.
-
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.	
-			
-			DIVIDE WS-CHANGE-REMAINDER BY 2000 GIVING WS-NUM-20N REMAINDER WS-VALUE-1.
-			
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.	
-
-            DIVIDE WS-CHANGE-REMAINDER BY 1000 GIVING WS-NUM-10N REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.
-	
-			DIVIDE WS-CHANGE-REMAINDER BY 500 GIVING WS-NUM-5N REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.
-
-            DIVIDE WS-CHANGE-REMAINDER BY 200 GIVING WS-NUM-2N REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.
-			
-			DIVIDE WS-CHANGE-REMAINDER BY 100 GIVING WS-NUM-1N REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.
-			
-			DIVIDE WS-CHANGE-REMAINDER BY 50 GIVING WS-NUM-50P REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.
-			
-			DIVIDE WS-CHANGE-REMAINDER BY 20 GIVING WS-NUM-20P REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.
-			
-			DIVIDE WS-CHANGE-REMAINDER BY 10 GIVING WS-NUM-10P REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.
-			
-			DIVIDE WS-CHANGE-REMAINDER BY 5 GIVING WS-NUM-5P REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-CHANGE-REMAINDER.
-			
-			DIVIDE WS-CHANGE-REMAINDER BY 2 GIVING WS-NUM-2P REMAINDER WS-VALUE-1.
-           
-			MOVE WS-VALUE-1 TO WS-NUM-1P.
-			
-        DISP-PARA.
-            
-            DISPLAY "Your change is:"
-            
-            MOVE 1 TO WS-SUB1.
-            
-            PERFORM UNTIL WS-SUB1 > 12
-                IF WS-CHANGE-NUM(WS-SUB1) > 0
-                    MOVE WS-CHANGE-NUM(WS-SUB1) TO WS-DISP-NUM
-                    MOVE WS-MONEY-DISP(WS-SUB1) TO WS-DISP-MONEY
-                    DISPLAY WS-DISP-2
-                END-IF
-                ADD 1 TO WS-SUB1
-            END-PERFORM.
-
-            STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCTEST.
+      *****************************************************************
+      *  DCTEST - TILL CHANGE CALCULATOR
+      *
+      *  Change history.
+      *  2026-08-08  Added batch mode - MAIN-PARA can now drive a
+      *              sequential transaction file instead of ACCEPT,
+      *              with CHANGE-PARA/DISP-PARA looping per record
+      *              and writing a report file in place of DISPLAY.
+      *  2026-08-08  CHANGE-PARA now checks the till float before
+      *              confirming change is payable, and suggests a
+      *              substitute denomination when one runs short.
+      *  2026-08-08  Added a running denomination total accumulator
+      *              and an end-of-day summary written to the report
+      *              file once the batch finishes.
+      *  2026-08-08  Every CHANGE-PARA calculation is now appended to
+      *              an audit log with operator ID and timestamp.
+      *  2026-08-08  Added a currency code so a transaction can be
+      *              worked in GBP or EUR - the display symbols swap,
+      *              the underlying pence/cent breakdown does not.
+      *  2026-08-08  MAIN-PARA now validates the tender before
+      *              CHANGE-PARA runs - zero price and amounts that
+      *              no note/coin combination can produce are
+      *              rejected with a clear error.
+      *  2026-08-08  Batch driver now checkpoints the last transaction
+      *              sequence number processed every 100 records, and
+      *              offers a restart option that skips records up to
+      *              the last checkpoint on rerun.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "DCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "DCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "DCAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "DCCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT PRICE-FILE ASSIGN TO "DCPRICE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRICE-ITEM-CODE
+               FILE STATUS IS WS-PRICE-STATUS.
+
+           SELECT GL-FILE ASSIGN TO "DCGLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT OPENING-FLOAT-FILE ASSIGN TO "DCOPENFL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPENFLT-STATUS.
+
+           SELECT CLOSING-COUNT-FILE ASSIGN TO "DCCLOSCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLOSECNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       COPY TRANREC.
+
+       FD  REPORT-FILE.
+       COPY RPTREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+
+       FD  PRICE-FILE.
+       COPY PRICEREC.
+
+       FD  GL-FILE.
+       COPY GLREC.
+
+       FD  OPENING-FLOAT-FILE.
+       COPY FLOATREC REPLACING ==:PREFIX:== BY ==OPEN-FLOAT==.
+
+       FD  CLOSING-COUNT-FILE.
+       COPY FLOATREC REPLACING ==:PREFIX:== BY ==CLOSE-COUNT==.
+
+       WORKING-STORAGE SECTION.
+       77  WS-AMOUNT                PIC 9(5) VALUE 0.
+       77  WS-PRICE                 PIC 9(5) VALUE 0.
+       77  WS-RUN-MODE              PIC X    VALUE "I".
+       77  WS-CURRENCY-CODE         PIC X(3) VALUE "GBP".
+
+       01  WS-FILE-STATUSES.
+           03 WS-TRAN-STATUS        PIC XX   VALUE "00".
+           03 WS-REPORT-STATUS      PIC XX   VALUE "00".
+           03 WS-AUDIT-STATUS       PIC XX   VALUE "00".
+           03 WS-CHKPT-STATUS       PIC XX   VALUE "00".
+           03 WS-PRICE-STATUS       PIC XX   VALUE "00".
+           03 WS-GL-STATUS          PIC XX   VALUE "00".
+           03 WS-OPENFLT-STATUS     PIC XX   VALUE "00".
+           03 WS-CLOSECNT-STATUS    PIC XX   VALUE "00".
+           03 WS-EOF-FLAG           PIC X    VALUE "N".
+           03 WS-CHANGE-OK          PIC X    VALUE "Y".
+           03 WS-VALID-TENDER       PIC X    VALUE "Y".
+           03 WS-TENDER-ERROR       PIC X    VALUE "N".
+
+       01  WS-BATCH-CURRENCY-FIELDS.
+           03 WS-BATCH-CURRENCY     PIC X(3) VALUE SPACES.
+           03 WS-BATCH-CURRENCY-SET PIC X    VALUE "N".
+           03 WS-MINOR-UNIT         PIC X(2) VALUE "P".
+
+       01  WS-PRICE-LOOKUP-FIELDS.
+           03 WS-ITEM-CODE          PIC X(6) VALUE SPACES.
+           03 WS-PRICE-FOUND        PIC X    VALUE "N".
+
+       01  WS-GL-FIELDS.
+           03 WS-TOTAL-TENDERED     PIC 9(10) VALUE 0.
+           03 WS-TOTAL-TXN-COUNT    PIC 9(8)  VALUE 0.
+
+       01  WS-RECON-FIELDS.
+           03 WS-RECONCILE-FLAG     PIC X     VALUE "N".
+           03 WS-VARIANCE           PIC S9(5) VALUE 0.
+           03 WS-ABS-VARIANCE       PIC 9(5)  VALUE 0.
+           03 WS-RECON-LINE         PIC X(60) VALUE SPACES.
+
+      *    Running total of every denomination physically counted at
+      *    close, used only when a reconciliation run is requested.
+       COPY DENOMBRK REPLACING ==:PREFIX:== BY ==WS-CLOSING-COUNT==.
+
+       01  WS-CHECKPOINT-FIELDS.
+           03 WS-CHKPT-INTERVAL     PIC 9(4) VALUE 100.
+           03 WS-CHKPT-COUNTER      PIC 9(8) VALUE 0.
+           03 WS-RESTART-FLAG       PIC X    VALUE "N".
+           03 WS-RESTART-SEQ        PIC 9(6) VALUE 0.
+           03 WS-CHECKPOINT-FOUND   PIC X    VALUE "N".
+
+       01  WS-AUDIT-FIELDS.
+           03 WS-OPERATOR-ID        PIC X(8) VALUE SPACES.
+           03 WS-AUDIT-TODAY-DATE   PIC 9(8) VALUE 0.
+           03 WS-AUDIT-TODAY-TIME   PIC 9(8) VALUE 0.
+
+       01  WS-WORKING-AMOUNTS.
+           03 WS-CHANGE             PIC S9(5) VALUE 0.
+           03 WS-CHANGE-REMAINDER   PIC S9(5) VALUE 0.
+           03 WS-SUB1               PIC 99    VALUE 0.
+           03 WS-VALUE-1            PIC S9(8) VALUE 0.
+
+       01  WS-DISP-STRINGS.
+           03 WS-DISP-1             PIC X(15) VALUE "Your change is:".
+           03 WS-DISP-2.
+              05 FILLER             PIC X(7)  VALUE "       ".
+              05 WS-DISP-NUM        PIC X.
+              05 FILLER             PIC X(3)  VALUE " X ".
+              05 WS-DISP-MONEY      PIC X(5).
+
+       01  WS-CHANGE-BREAKDOWN.
+           03 WS-NUM-50N            PIC 9 VALUE 0.
+           03 WS-NUM-20N            PIC 9 VALUE 0.
+           03 WS-NUM-10N            PIC 9 VALUE 0.
+           03 WS-NUM-5N             PIC 9 VALUE 0.
+           03 WS-NUM-2N             PIC 9 VALUE 0.
+           03 WS-NUM-1N             PIC 9 VALUE 0.
+           03 WS-NUM-50P            PIC 9 VALUE 0.
+           03 WS-NUM-20P            PIC 9 VALUE 0.
+           03 WS-NUM-10P            PIC 9 VALUE 0.
+           03 WS-NUM-5P             PIC 9 VALUE 0.
+           03 WS-NUM-2P             PIC 9 VALUE 0.
+           03 WS-NUM-1P             PIC 9 VALUE 0.
+
+       01  WS-CHANGE-BREAKDOWN-TAB REDEFINES WS-CHANGE-BREAKDOWN.
+           03 WS-CHANGE-NUM         PIC 9 OCCURS 12.
+
+       01  WS-GBP-MONEY-DISP-STRINGS.
+           03 WS-GBP-50N            PIC X(5) VALUE "£50 ".
+           03 WS-GBP-20N            PIC X(5) VALUE "£20 ".
+           03 WS-GBP-10N            PIC X(5) VALUE "£10 ".
+           03 WS-GBP-5N             PIC X(5) VALUE "£5  ".
+           03 WS-GBP-2N             PIC X(5) VALUE "£2  ".
+           03 WS-GBP-1N             PIC X(5) VALUE "£1  ".
+           03 WS-GBP-50P            PIC X(5) VALUE "50P  ".
+           03 WS-GBP-20P            PIC X(5) VALUE "20P  ".
+           03 WS-GBP-10P            PIC X(5) VALUE "10P  ".
+           03 WS-GBP-5P             PIC X(5) VALUE "5P   ".
+           03 WS-GBP-2P             PIC X(5) VALUE "2P   ".
+           03 WS-GBP-1P             PIC X(5) VALUE "1P   ".
+
+       01  WS-EUR-MONEY-DISP-STRINGS.
+           03 WS-EUR-50N            PIC X(5) VALUE "€50".
+           03 WS-EUR-20N            PIC X(5) VALUE "€20".
+           03 WS-EUR-10N            PIC X(5) VALUE "€10".
+           03 WS-EUR-5N             PIC X(5) VALUE "€5 ".
+           03 WS-EUR-2N             PIC X(5) VALUE "€2 ".
+           03 WS-EUR-1N             PIC X(5) VALUE "€1 ".
+           03 WS-EUR-50P            PIC X(5) VALUE "50C  ".
+           03 WS-EUR-20P            PIC X(5) VALUE "20C  ".
+           03 WS-EUR-10P            PIC X(5) VALUE "10C  ".
+           03 WS-EUR-5P             PIC X(5) VALUE "5C   ".
+           03 WS-EUR-2P             PIC X(5) VALUE "2C   ".
+           03 WS-EUR-1P             PIC X(5) VALUE "1C   ".
+
+       01  WS-MONEY-DISP-STRINGS.
+           03 WS-50N                PIC X(5) VALUE SPACES.
+           03 WS-20N                PIC X(5) VALUE SPACES.
+           03 WS-10N                PIC X(5) VALUE SPACES.
+           03 WS-5N                 PIC X(5) VALUE SPACES.
+           03 WS-2N                 PIC X(5) VALUE SPACES.
+           03 WS-1N                 PIC X(5) VALUE SPACES.
+           03 WS-50P                PIC X(5) VALUE SPACES.
+           03 WS-20P                PIC X(5) VALUE SPACES.
+           03 WS-10P                PIC X(5) VALUE SPACES.
+           03 WS-5P                 PIC X(5) VALUE SPACES.
+           03 WS-2P                 PIC X(5) VALUE SPACES.
+           03 WS-1P                 PIC X(5) VALUE SPACES.
+
+       01  WS-MONEY-DISP-TAB REDEFINES WS-MONEY-DISP-STRINGS.
+           03 WS-MONEY-DISP         PIC X(5) OCCURS 12.
+
+      *    Denomination value table - see DENOMVAL.CPY. Held in its
+      *    own copybook so CHANGE-PARA's breakdown loop and the
+      *    tender/till-float checks share one source of truth for
+      *    note/coin values instead of hardcoded DIVIDE literals.
+       COPY DENOMVAL.
+
+      *    Till float inventory - decremented as change is dispensed.
+       COPY DENOMBRK REPLACING ==:PREFIX:== BY ==WS-TILL-FLOAT==.
+
+      *    Running total of every denomination dispensed in the run.
+       COPY DENOMBRK REPLACING ==:PREFIX:== BY ==WS-RUN-TOTAL==.
+
+       01  WS-SUMMARY-FIELDS.
+      *    Wide enough for WS-RUN-TOTAL-NUM's PIC 9(5) max count at the
+      *    top denomination's value (99999 X 5000 = 499,995,000) - a
+      *    PIC 9(8) here would silently truncate that product once the
+      *    checkpoint-restartable run totals of req 006 build up over
+      *    enough restarts.
+           03 WS-SUMMARY-VALUE      PIC 9(10) VALUE 0.
+           03 WS-SUMMARY-GRAND      PIC 9(10) VALUE 0.
+           03 WS-SUMMARY-LINE       PIC X(60) VALUE SPACES.
+
+       01  WS-TILL-CHECK-FIELDS.
+           03 WS-CANNOT-MAKE-CHANGE PIC X    VALUE "N".
+           03 WS-SUB2               PIC 99   VALUE 0.
+           03 WS-SHORTAGE           PIC 9(5) VALUE 0.
+           03 WS-SHORT-VALUE        PIC 9(8) VALUE 0.
+           03 WS-SUB-QTY            PIC 9(5) VALUE 0.
+           03 WS-SUB-REMAINDER      PIC 9(8) VALUE 0.
+           03 WS-SUB-OVERSHOOT      PIC 9(8) VALUE 0.
+           03 WS-SUB-FOUND          PIC X    VALUE "N".
+           03 WS-SUGGEST-OVERFLOW   PIC X    VALUE "N".
+
+       01  WS-SUGGEST-MSG           PIC X(400) VALUE SPACES.
+       77  WS-SUGGEST-PTR           PIC 9(4) VALUE 1.
+
+       01  WS-RPT-LINE-WORK         PIC X(240).
+       77  WS-RPT-POINTER           PIC 9(4) VALUE 1.
+
+       01  WS-VALIDATION-FIELDS.
+           03 WS-TENDER-REMAINDER   PIC 9(8) VALUE 0.
+           03 WS-TENDER-QTY         PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+            MOVE ZEROES TO WS-WORKING-AMOUNTS
+                           WS-CHANGE-BREAKDOWN.
+
+            PERFORM INIT-TILL-FLOAT-PARA.
+
+            DISPLAY "ENTER OPERATOR ID :".
+            ACCEPT WS-OPERATOR-ID.
+
+            OPEN EXTEND AUDIT-FILE.
+            IF WS-AUDIT-STATUS NOT = "00"
+                CLOSE AUDIT-FILE
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+
+            OPEN INPUT PRICE-FILE.
+            IF WS-PRICE-STATUS NOT = "00"
+                DISPLAY "WARNING:PRICE FILE NOT AVAILABLE "
+                        WS-PRICE-STATUS
+            END-IF.
+
+            DISPLAY "ENTER MODE - I=INTERACTIVE, B=BATCH :".
+            ACCEPT WS-RUN-MODE.
+
+            IF WS-RUN-MODE = "B" OR WS-RUN-MODE = "b"
+                PERFORM BATCH-DRIVER-PARA
+                IF WS-PRICE-STATUS = "00"
+                    CLOSE PRICE-FILE
+                END-IF
+                CLOSE AUDIT-FILE
+                STOP RUN
+            END-IF.
+
+            DISPLAY "ENTER CURRENCY CODE - GBP/EUR :".
+            ACCEPT WS-CURRENCY-CODE.
+            IF WS-CURRENCY-CODE = SPACES
+                MOVE "GBP" TO WS-CURRENCY-CODE
+            END-IF.
+            PERFORM SELECT-CURRENCY-PARA.
+
+            DISPLAY "ENTER AMOUNT TENDERED IN PENCE E.G. £20 AS 2000 :".
+            ACCEPT WS-AMOUNT.
+
+            IF WS-AMOUNT > 50000
+                DISPLAY "ERROR:MAX AMOUNT OF £500"
+                IF WS-PRICE-STATUS = "00"
+                    CLOSE PRICE-FILE
+                END-IF
+                CLOSE AUDIT-FILE
+                STOP RUN
+            END-IF.
+
+            DISPLAY "ENTER ITEM CODE (BLANK FOR MANUAL PRICE) :".
+            ACCEPT WS-ITEM-CODE.
+            IF WS-ITEM-CODE NOT = SPACES
+                PERFORM PRICE-LOOKUP-PARA
+            ELSE
+      *        No item code keyed - fall back to a manually entered
+      *        price, the same escape hatch BATCH-DRIVER-PARA already
+      *        gives a blank TRAN-ITEM-CODE, so a price-file outage
+      *        (see the WARNING at program start) doesn't leave the
+      *        till unable to take any interactive sale at all.
+                DISPLAY "ENTER PRICE IN PENCE :"
+                ACCEPT WS-PRICE
+            END-IF.
+
+            PERFORM VALIDATE-TENDER-PARA.
+            IF WS-VALID-TENDER = "Y"
+                PERFORM CHANGE-PARA
+            END-IF.
+            PERFORM AUDIT-WRITE-PARA.
+            PERFORM DISP-PARA.
+            IF WS-PRICE-STATUS = "00"
+                CLOSE PRICE-FILE
+            END-IF.
+            CLOSE AUDIT-FILE.
+            STOP RUN.
+
+       BATCH-DRIVER-PARA.
+            MOVE 0 TO WS-RESTART-SEQ.
+            MOVE "N" TO WS-CHECKPOINT-FOUND.
+            MOVE ZEROES TO WS-RUN-TOTAL-BREAKDOWN.
+            MOVE 0 TO WS-TOTAL-TENDERED.
+            MOVE 0 TO WS-TOTAL-TXN-COUNT.
+
+            DISPLAY "RESTART FROM LAST CHECKPOINT - Y/N :".
+            ACCEPT WS-RESTART-FLAG.
+
+            IF WS-RESTART-FLAG = "Y" OR WS-RESTART-FLAG = "y"
+      *        Carries forward the last sequence number processed,
+      *        the till float, running totals and currency lock as
+      *        they stood at that checkpoint, so a rerun does not
+      *        lose the pre-checkpoint portion of the day's figures
+      *        or re-lock to a different currency mid-run.
+                PERFORM READ-CHECKPOINT-PARA
+            END-IF.
+
+            IF WS-CHECKPOINT-FOUND = "N"
+      *        No checkpoint to carry a currency lock forward from -
+      *        this is a fresh run, so start unlocked the same way it
+      *        always has.
+                MOVE SPACES TO WS-BATCH-CURRENCY
+                MOVE "N" TO WS-BATCH-CURRENCY-SET
+            END-IF.
+
+            DISPLAY "PERFORM TILL RECONCILIATION - Y/N :".
+            ACCEPT WS-RECONCILE-FLAG.
+            IF (WS-RECONCILE-FLAG = "Y" OR WS-RECONCILE-FLAG = "y")
+                    AND WS-CHECKPOINT-FOUND = "N"
+      *        Only seed the till float from the opening-float file
+      *        when there is no checkpoint to carry it forward from -
+      *        an operator answering "restart" with no checkpoint
+      *        file yet on disk (first run, or a mistaken answer)
+      *        must still get the opening float, not the 20-of-each
+      *        default left by INIT-TILL-FLOAT-PARA.
+                PERFORM READ-OPENING-FLOAT-PARA
+            END-IF.
+
+            OPEN INPUT TRAN-FILE.
+            IF WS-TRAN-STATUS NOT = "00"
+                DISPLAY "ERROR:CANNOT OPEN " WS-TRAN-STATUS
+                STOP RUN
+            END-IF.
+
+            IF WS-RESTART-FLAG = "Y" OR WS-RESTART-FLAG = "y"
+                OPEN EXTEND REPORT-FILE
+                IF WS-REPORT-STATUS NOT = "00"
+                    OPEN OUTPUT REPORT-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT REPORT-FILE
+            END-IF.
+
+            OPEN EXTEND GL-FILE.
+            IF WS-GL-STATUS NOT = "00"
+                CLOSE GL-FILE
+                OPEN OUTPUT GL-FILE
+            END-IF.
+
+            MOVE 0 TO WS-CHKPT-COUNTER.
+            MOVE "N" TO WS-EOF-FLAG.
+            PERFORM READ-TRAN-PARA.
+
+            PERFORM UNTIL WS-EOF-FLAG = "Y"
+                IF TRAN-SEQ-NO > WS-RESTART-SEQ
+                    MOVE ZEROES TO WS-WORKING-AMOUNTS
+                                   WS-CHANGE-BREAKDOWN
+                    MOVE TRAN-AMOUNT TO WS-AMOUNT
+                    IF TRAN-ITEM-CODE NOT = SPACES
+                        MOVE TRAN-ITEM-CODE TO WS-ITEM-CODE
+                        PERFORM PRICE-LOOKUP-PARA
+                    ELSE
+                        MOVE TRAN-PRICE TO WS-PRICE
+                    END-IF
+                    IF TRAN-CURRENCY-CODE = SPACES
+                        MOVE "GBP" TO WS-CURRENCY-CODE
+                    ELSE
+                        MOVE TRAN-CURRENCY-CODE TO WS-CURRENCY-CODE
+                    END-IF
+                    PERFORM SELECT-CURRENCY-PARA
+                    PERFORM CHECK-BATCH-CURRENCY-PARA
+                    IF WS-VALID-TENDER = "Y"
+                        PERFORM VALIDATE-TENDER-PARA
+                    END-IF
+                    IF WS-VALID-TENDER = "Y"
+                        PERFORM CHANGE-PARA
+                    END-IF
+                    IF WS-VALID-TENDER = "Y" AND WS-TENDER-ERROR = "N"
+                        ADD WS-AMOUNT TO WS-TOTAL-TENDERED
+                        ADD 1 TO WS-TOTAL-TXN-COUNT
+                    END-IF
+                    PERFORM AUDIT-WRITE-PARA
+                    PERFORM DISP-PARA
+                    ADD 1 TO WS-CHKPT-COUNTER
+                    IF WS-CHKPT-COUNTER >= WS-CHKPT-INTERVAL
+                        PERFORM WRITE-CHECKPOINT-PARA
+                        MOVE 0 TO WS-CHKPT-COUNTER
+                    END-IF
+                END-IF
+                PERFORM READ-TRAN-PARA
+            END-PERFORM.
+
+            IF WS-CHKPT-COUNTER > 0
+      *        Flush the trailing records since the last interval
+      *        checkpoint - otherwise up to WS-CHKPT-INTERVAL records
+      *        at the end of a fully completed run are never
+      *        reflected in the checkpoint file and would be redone
+      *        (re-dispensed, re-audited, double-counted) if a later
+      *        run is ever restarted.
+                PERFORM WRITE-CHECKPOINT-PARA
+            END-IF.
+
+            PERFORM SUMMARY-PARA.
+            PERFORM GL-EXPORT-PARA.
+
+            IF WS-RECONCILE-FLAG = "Y" OR WS-RECONCILE-FLAG = "y"
+                PERFORM RECONCILE-PARA
+            END-IF.
+
+            CLOSE TRAN-FILE.
+            CLOSE REPORT-FILE.
+            CLOSE GL-FILE.
+
+       CHECK-BATCH-CURRENCY-PARA.
+      *    A batch run works in one currency - accepting a mixed
+      *    GBP/EUR till roll in a single run would corrupt the
+      *    shared till float, running totals, GL export and
+      *    reconciliation report, all of which sum pence and cents
+      *    together with no currency dimension of their own. The
+      *    first record processed sets the run's currency; any later
+      *    record tendered in a different currency is rejected
+      *    rather than processed.
+            MOVE "Y" TO WS-VALID-TENDER.
+            IF WS-BATCH-CURRENCY-SET = "N"
+                MOVE WS-CURRENCY-CODE TO WS-BATCH-CURRENCY
+                MOVE "Y" TO WS-BATCH-CURRENCY-SET
+            ELSE
+                IF WS-CURRENCY-CODE NOT = WS-BATCH-CURRENCY
+                    MOVE "N" TO WS-VALID-TENDER
+                    MOVE "N" TO WS-CHANGE-OK
+                    MOVE SPACES TO WS-RPT-LINE-WORK
+                    STRING "ERROR:MIXED CURRENCY IN BATCH - RUN IS "
+                            DELIMITED BY SIZE
+                           WS-BATCH-CURRENCY DELIMITED BY SIZE
+                           " RECORD IS " DELIMITED BY SIZE
+                           WS-CURRENCY-CODE DELIMITED BY SIZE
+                        INTO WS-RPT-LINE-WORK
+                END-IF
+            END-IF.
+
+       READ-CHECKPOINT-PARA.
+            MOVE 0 TO WS-RESTART-SEQ.
+            MOVE "N" TO WS-CHECKPOINT-FOUND.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CHKPT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE "Y" TO WS-CHECKPOINT-FOUND
+                        MOVE CHKPT-LAST-SEQ TO WS-RESTART-SEQ
+                        MOVE CHKPT-TOTAL-TENDERED TO WS-TOTAL-TENDERED
+                        MOVE CHKPT-TOTAL-TXN-COUNT
+                            TO WS-TOTAL-TXN-COUNT
+                        MOVE CHKPT-TILL-FLOAT
+                            TO WS-TILL-FLOAT-BREAKDOWN
+                        MOVE CHKPT-RUN-TOTAL
+                            TO WS-RUN-TOTAL-BREAKDOWN
+                        MOVE CHKPT-CURRENCY TO WS-BATCH-CURRENCY
+                        MOVE "Y" TO WS-BATCH-CURRENCY-SET
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+            MOVE TRAN-SEQ-NO TO CHKPT-LAST-SEQ.
+            MOVE WS-BATCH-CURRENCY TO CHKPT-CURRENCY.
+            MOVE WS-TOTAL-TENDERED TO CHKPT-TOTAL-TENDERED.
+            MOVE WS-TOTAL-TXN-COUNT TO CHKPT-TOTAL-TXN-COUNT.
+            MOVE WS-TILL-FLOAT-BREAKDOWN TO CHKPT-TILL-FLOAT.
+            MOVE WS-RUN-TOTAL-BREAKDOWN TO CHKPT-RUN-TOTAL.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+       READ-TRAN-PARA.
+            READ TRAN-FILE
+                AT END MOVE "Y" TO WS-EOF-FLAG
+            END-READ.
+
+       INIT-TILL-FLOAT-PARA.
+      *    Starting till float - 20 of each note/coin.
+            MOVE 20 TO WS-TILL-FLOAT-NUM-50N
+                       WS-TILL-FLOAT-NUM-20N
+                       WS-TILL-FLOAT-NUM-10N
+                       WS-TILL-FLOAT-NUM-5N
+                       WS-TILL-FLOAT-NUM-2N
+                       WS-TILL-FLOAT-NUM-1N
+                       WS-TILL-FLOAT-NUM-50P
+                       WS-TILL-FLOAT-NUM-20P
+                       WS-TILL-FLOAT-NUM-10P
+                       WS-TILL-FLOAT-NUM-5P
+                       WS-TILL-FLOAT-NUM-2P
+                       WS-TILL-FLOAT-NUM-1P.
+
+       SELECT-CURRENCY-PARA.
+      *    Swap the active display symbols to match the currency of
+      *    the transaction being worked - the pence/cent values in
+      *    WS-DENOM-VALUE are the same shape for GBP and EUR so only
+      *    the printed symbols need to change.
+            IF WS-CURRENCY-CODE = "EUR"
+                MOVE WS-EUR-MONEY-DISP-STRINGS TO WS-MONEY-DISP-STRINGS
+                MOVE "C" TO WS-MINOR-UNIT
+            ELSE
+                MOVE WS-GBP-MONEY-DISP-STRINGS TO WS-MONEY-DISP-STRINGS
+                MOVE "P" TO WS-MINOR-UNIT
+            END-IF.
+
+       PRICE-LOOKUP-PARA.
+      *    Look up the price for the tendered item on the price file
+      *    instead of trusting the till operator to key it correctly.
+      *    A blank code or one not on file leaves WS-PRICE at zero,
+      *    which VALIDATE-TENDER-PARA already rejects.
+            MOVE "N" TO WS-PRICE-FOUND.
+            MOVE 0 TO WS-PRICE.
+
+            IF WS-ITEM-CODE NOT = SPACES AND WS-PRICE-STATUS = "00"
+                MOVE WS-ITEM-CODE TO PRICE-ITEM-CODE
+                READ PRICE-FILE
+                    INVALID KEY
+                        MOVE "N" TO WS-PRICE-FOUND
+                    NOT INVALID KEY
+                        MOVE PRICE-AMOUNT TO WS-PRICE
+                        MOVE "Y" TO WS-PRICE-FOUND
+                END-READ
+            END-IF.
+
+            IF WS-PRICE-FOUND = "N"
+                IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "b"
+                    DISPLAY "ERROR:ITEM CODE NOT FOUND ON PRICE FILE"
+                END-IF
+            END-IF.
+
+       CHANGE-PARA.
+
+            MOVE "Y" TO WS-CHANGE-OK.
+            MOVE "N" TO WS-TENDER-ERROR.
+            SUBTRACT WS-PRICE FROM WS-AMOUNT GIVING WS-CHANGE.
+
+            IF WS-CHANGE = 0
+                PERFORM NO-CHANGE-PARA
+            ELSE
+                IF WS-CHANGE < 0
+                    PERFORM PRICE-TOO-HIGH-PARA
+                END-IF
+            END-IF.
+
+            IF WS-CHANGE-OK = "Y"
+                PERFORM COMPUTE-BREAKDOWN-PARA
+                PERFORM TILL-FLOAT-CHECK-PARA
+                IF WS-CANNOT-MAKE-CHANGE = "Y"
+                    PERFORM CANNOT-MAKE-CHANGE-PARA
+                ELSE
+                    PERFORM DISPENSE-PARA
+                    PERFORM ACCUMULATE-PARA
+                END-IF
+            END-IF.
+
+       COMPUTE-BREAKDOWN-PARA.
+      *    Break the change down by the active currency's own note/
+      *    coin values (WS-DENOM-VALUE, copybook DENOMVAL) rather than
+      *    a chain of literal DIVIDE statements - one source of truth
+      *    for the denomination values, shared with the tender and
+      *    till-float checks.
+            MOVE WS-CHANGE TO WS-CHANGE-REMAINDER.
+            PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 12
+                DIVIDE WS-CHANGE-REMAINDER BY WS-DENOM-VALUE(WS-SUB1)
+                    GIVING WS-CHANGE-NUM(WS-SUB1)
+                    REMAINDER WS-CHANGE-REMAINDER
+            END-PERFORM.
+
+       TILL-FLOAT-CHECK-PARA.
+            MOVE "N" TO WS-CANNOT-MAKE-CHANGE.
+            MOVE "N" TO WS-SUGGEST-OVERFLOW.
+            MOVE SPACES TO WS-SUGGEST-MSG.
+            MOVE 1 TO WS-SUGGEST-PTR.
+
+            PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 12
+                IF WS-CHANGE-NUM(WS-SUB1) > WS-TILL-FLOAT-NUM(WS-SUB1)
+                    MOVE "Y" TO WS-CANNOT-MAKE-CHANGE
+                    SUBTRACT WS-TILL-FLOAT-NUM(WS-SUB1)
+                        FROM WS-CHANGE-NUM(WS-SUB1) GIVING WS-SHORTAGE
+                    PERFORM SUBSTITUTE-PARA
+                END-IF
+            END-PERFORM.
+
+       SUBSTITUTE-PARA.
+      *    Look for the nearest higher denomination the till still
+      *    has spare stock of and suggest swapping it in for the
+      *    shortfall - the cashier/manager makes the final call.
+            MOVE "N" TO WS-SUB-FOUND.
+            MULTIPLY WS-SHORTAGE BY WS-DENOM-VALUE(WS-SUB1)
+                GIVING WS-SHORT-VALUE.
+            SUBTRACT 1 FROM WS-SUB1 GIVING WS-SUB2.
+
+            PERFORM VARYING WS-SUB2 FROM WS-SUB2 BY -1
+                    UNTIL WS-SUB2 < 1 OR WS-SUB-FOUND = "Y"
+                IF WS-TILL-FLOAT-NUM(WS-SUB2) > WS-CHANGE-NUM(WS-SUB2)
+                    MOVE "Y" TO WS-SUB-FOUND
+                    MOVE 0 TO WS-SUB-OVERSHOOT
+                    DIVIDE WS-SHORT-VALUE BY WS-DENOM-VALUE(WS-SUB2)
+                        GIVING WS-SUB-QTY
+                        REMAINDER WS-SUB-REMAINDER
+      *        The shortage rarely divides evenly into the higher
+      *        denomination, so rounding the quantity up is the only
+      *        way to cover it in whole notes/coins - but that alone
+      *        overpays the customer. Work out how much by, so the
+      *        message below can tell the cashier to collect the
+      *        difference back rather than silently giving it away.
+                    IF WS-SUB-REMAINDER > 0
+                        ADD 1 TO WS-SUB-QTY
+                        MULTIPLY WS-SUB-QTY BY WS-DENOM-VALUE(WS-SUB2)
+                            GIVING WS-SUB-OVERSHOOT
+                        SUBTRACT WS-SHORT-VALUE FROM WS-SUB-OVERSHOOT
+                    END-IF
+                    STRING "CANNOT MAKE EXACT CHANGE - SUBSTITUTE "
+                            DELIMITED BY SIZE
+                           WS-SUB-QTY DELIMITED BY SIZE
+                           " X " DELIMITED BY SIZE
+                           WS-MONEY-DISP(WS-SUB2) DELIMITED BY SIZE
+                           " FOR " DELIMITED BY SIZE
+                           WS-SHORTAGE DELIMITED BY SIZE
+                           " X " DELIMITED BY SIZE
+                           WS-MONEY-DISP(WS-SUB1) DELIMITED BY SIZE
+                        INTO WS-SUGGEST-MSG
+                        WITH POINTER WS-SUGGEST-PTR
+                        ON OVERFLOW
+                            MOVE "Y" TO WS-SUGGEST-OVERFLOW
+                    END-STRING
+                    IF WS-SUB-OVERSHOOT > 0
+                        STRING " - OVERSHOOTS BY " DELIMITED BY SIZE
+                               WS-SUB-OVERSHOOT DELIMITED BY SIZE
+                               " - COLLECT BACK FROM CUSTOMER. "
+                                   DELIMITED BY SIZE
+                            INTO WS-SUGGEST-MSG
+                            WITH POINTER WS-SUGGEST-PTR
+                            ON OVERFLOW
+                                MOVE "Y" TO WS-SUGGEST-OVERFLOW
+                        END-STRING
+                    ELSE
+                        STRING ". " DELIMITED BY SIZE
+                            INTO WS-SUGGEST-MSG
+                            WITH POINTER WS-SUGGEST-PTR
+                            ON OVERFLOW
+                                MOVE "Y" TO WS-SUGGEST-OVERFLOW
+                        END-STRING
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+            IF WS-SUB-FOUND = "N"
+                STRING "CANNOT MAKE EXACT CHANGE - TILL EXHAUSTED OF "
+                        DELIMITED BY SIZE
+                       WS-MONEY-DISP(WS-SUB1) DELIMITED BY SIZE
+                       ". " DELIMITED BY SIZE
+                    INTO WS-SUGGEST-MSG
+                    WITH POINTER WS-SUGGEST-PTR
+                    ON OVERFLOW
+                        MOVE "Y" TO WS-SUGGEST-OVERFLOW
+                END-STRING
+            END-IF.
+
+       DISPENSE-PARA.
+      *    Take the change out of the till float - never below zero,
+      *    any shortfall is already flagged by TILL-FLOAT-CHECK-PARA.
+            PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 12
+                IF WS-CHANGE-NUM(WS-SUB1) > WS-TILL-FLOAT-NUM(WS-SUB1)
+                    MOVE ZEROES TO WS-TILL-FLOAT-NUM(WS-SUB1)
+                ELSE
+                    SUBTRACT WS-CHANGE-NUM(WS-SUB1)
+                        FROM WS-TILL-FLOAT-NUM(WS-SUB1)
+                END-IF
+            END-PERFORM.
+
+       ACCUMULATE-PARA.
+            PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 12
+                ADD WS-CHANGE-NUM(WS-SUB1) TO WS-RUN-TOTAL-NUM(WS-SUB1)
+            END-PERFORM.
+
+       AUDIT-WRITE-PARA.
+            ACCEPT WS-AUDIT-TODAY-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-AUDIT-TODAY-TIME FROM TIME.
+
+            MOVE WS-OPERATOR-ID      TO AUDIT-OPERATOR-ID.
+            MOVE WS-AUDIT-TODAY-DATE TO AUDIT-DATE.
+            MOVE WS-AUDIT-TODAY-TIME TO AUDIT-TIME.
+            MOVE WS-AMOUNT           TO AUDIT-AMOUNT.
+            MOVE WS-PRICE            TO AUDIT-PRICE.
+            MOVE WS-CURRENCY-CODE    TO AUDIT-CURRENCY-CODE.
+
+            IF WS-CHANGE-OK = "Y"
+                MOVE WS-CHANGE TO AUDIT-CHANGE
+                PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 12
+                    MOVE WS-CHANGE-NUM(WS-SUB1)
+                        TO AUDIT-BREAKDOWN(WS-SUB1)
+                END-PERFORM
+            ELSE
+                MOVE ZEROES TO AUDIT-CHANGE
+                PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 12
+                    MOVE ZEROES TO AUDIT-BREAKDOWN(WS-SUB1)
+                END-PERFORM
+            END-IF.
+
+            WRITE AUDIT-RECORD.
+
+       SUMMARY-PARA.
+            MOVE ZEROES TO WS-SUMMARY-GRAND.
+
+            PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 12
+                MULTIPLY WS-RUN-TOTAL-NUM(WS-SUB1)
+                    BY WS-DENOM-VALUE(WS-SUB1) GIVING WS-SUMMARY-VALUE
+                ADD WS-SUMMARY-VALUE TO WS-SUMMARY-GRAND
+                MOVE SPACES TO WS-SUMMARY-LINE
+                STRING "END OF DAY: " DELIMITED BY SIZE
+                       WS-RUN-TOTAL-NUM(WS-SUB1) DELIMITED BY SIZE
+                       " X " DELIMITED BY SIZE
+                       WS-MONEY-DISP(WS-SUB1) DELIMITED BY SIZE
+                       " = " DELIMITED BY SIZE
+                       WS-SUMMARY-VALUE DELIMITED BY SIZE
+                       WS-MINOR-UNIT DELIMITED BY SIZE
+                    INTO WS-SUMMARY-LINE
+                MOVE ZEROES TO RPT-SEQ-NO RPT-AMOUNT RPT-PRICE
+                               RPT-CHANGE
+                MOVE SPACES TO RPT-SEP1 RPT-SEP2 RPT-SEP3 RPT-SEP4
+                MOVE WS-SUMMARY-LINE TO RPT-LINE
+                WRITE RPT-RECORD
+            END-PERFORM.
+
+            MOVE SPACES TO WS-SUMMARY-LINE.
+            STRING "END OF DAY: TOTAL CHANGE DISPENSED = "
+                       DELIMITED BY SIZE
+                   WS-SUMMARY-GRAND DELIMITED BY SIZE
+                   WS-MINOR-UNIT DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE.
+            MOVE ZEROES TO RPT-SEQ-NO RPT-AMOUNT RPT-PRICE
+                           RPT-CHANGE.
+            MOVE SPACES TO RPT-SEP1 RPT-SEP2 RPT-SEP3 RPT-SEP4.
+            MOVE WS-SUMMARY-LINE TO RPT-LINE.
+            WRITE RPT-RECORD.
+
+       GL-EXPORT-PARA.
+      *    One extract record per batch run for the GL import - total
+      *    tendered, total change dispensed (from SUMMARY-PARA above),
+      *    net revenue and transaction count.
+            ACCEPT GL-DATE FROM DATE YYYYMMDD.
+            MOVE WS-TOTAL-TENDERED  TO GL-TOTAL-TENDERED.
+            MOVE WS-SUMMARY-GRAND   TO GL-TOTAL-CHANGE.
+            SUBTRACT WS-SUMMARY-GRAND FROM WS-TOTAL-TENDERED
+                GIVING GL-NET-REVENUE.
+            MOVE WS-TOTAL-TXN-COUNT TO GL-TXN-COUNT.
+            WRITE GL-RECORD.
+
+       READ-OPENING-FLOAT-PARA.
+      *    Override the default starting float with a supplied count
+      *    per denomination, so a reconciliation run compares against
+      *    what the till actually opened with rather than the
+      *    hardcoded 20-of-each default.
+            OPEN INPUT OPENING-FLOAT-FILE.
+            IF WS-OPENFLT-STATUS = "00"
+                READ OPENING-FLOAT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE OPEN-FLOAT-RECORD
+                            TO WS-TILL-FLOAT-BREAKDOWN
+                END-READ
+                CLOSE OPENING-FLOAT-FILE
+            END-IF.
+
+       RECONCILE-PARA.
+      *    Compare the physical closing count against what the till
+      *    should hold - opening float less everything CHANGE-PARA
+      *    dispensed over the run (still held in WS-TILL-FLOAT) - and
+      *    report the over/short per denomination.
+            OPEN INPUT CLOSING-COUNT-FILE.
+            IF WS-CLOSECNT-STATUS = "00"
+                READ CLOSING-COUNT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CLOSE-COUNT-RECORD
+                            TO WS-CLOSING-COUNT-BREAKDOWN
+                        PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                                UNTIL WS-SUB1 > 12
+                            PERFORM RECONCILE-LINE-PARA
+                        END-PERFORM
+                END-READ
+                CLOSE CLOSING-COUNT-FILE
+            ELSE
+                MOVE SPACES TO WS-RECON-LINE
+                STRING "RECON: CLOSING COUNT FILE NOT AVAILABLE "
+                        DELIMITED BY SIZE
+                    INTO WS-RECON-LINE
+                PERFORM WRITE-RECON-LINE-PARA
+            END-IF.
+
+       RECONCILE-LINE-PARA.
+            SUBTRACT WS-TILL-FLOAT-NUM(WS-SUB1)
+                FROM WS-CLOSING-COUNT-NUM(WS-SUB1) GIVING WS-VARIANCE.
+            MOVE SPACES TO WS-RECON-LINE.
+
+            IF WS-VARIANCE = 0
+                STRING "RECON: " DELIMITED BY SIZE
+                       WS-MONEY-DISP(WS-SUB1) DELIMITED BY SIZE
+                       " MATCHES EXPECTED COUNT" DELIMITED BY SIZE
+                    INTO WS-RECON-LINE
+            ELSE
+                IF WS-VARIANCE > 0
+                    MOVE WS-VARIANCE TO WS-ABS-VARIANCE
+                    STRING "RECON: " DELIMITED BY SIZE
+                           WS-MONEY-DISP(WS-SUB1) DELIMITED BY SIZE
+                           " OVER BY " DELIMITED BY SIZE
+                           WS-ABS-VARIANCE DELIMITED BY SIZE
+                        INTO WS-RECON-LINE
+                ELSE
+                    MULTIPLY WS-VARIANCE BY -1 GIVING WS-ABS-VARIANCE
+                    STRING "RECON: " DELIMITED BY SIZE
+                           WS-MONEY-DISP(WS-SUB1) DELIMITED BY SIZE
+                           " SHORT BY " DELIMITED BY SIZE
+                           WS-ABS-VARIANCE DELIMITED BY SIZE
+                        INTO WS-RECON-LINE
+                END-IF
+            END-IF.
+
+            PERFORM WRITE-RECON-LINE-PARA.
+
+       WRITE-RECON-LINE-PARA.
+            MOVE ZEROES TO RPT-SEQ-NO RPT-AMOUNT RPT-PRICE RPT-CHANGE.
+            MOVE SPACES TO RPT-SEP1 RPT-SEP2 RPT-SEP3 RPT-SEP4.
+            MOVE WS-RECON-LINE TO RPT-LINE.
+            WRITE RPT-RECORD.
+
+       VALIDATE-TENDER-PARA.
+      *    Reject a zero/blank price, an amount over the £500 tender
+      *    cap and a "non-standard" tendered amount, before CHANGE-PARA
+      *    ever sees it. Applied to every record in both interactive
+      *    and batch mode, so a till-roll batch cannot slip past a
+      *    limit the interactive prompt already enforces.
+      *
+      *    "Non-standard" used to mean "cannot be made up from the
+      *    active currency's own notes and coins", checked by dividing
+      *    the amount down through WS-DENOM-VALUE - but with a 1p/1c
+      *    coin in every currency this table holds, that division
+      *    always comes out even and the check could never actually
+      *    reject anything. Replaced with the cash-handling rule this
+      *    till otherwise enforces at the tender: amounts must be in
+      *    multiples of 5 (the smallest coin the till hands out as
+      *    change in bulk) - a genuinely non-standard amount such as
+      *    2003 pence is rejected here instead of being silently
+      *    accepted and only surfacing later as an odd, hard-to-make
+      *    breakdown.
+            MOVE "Y" TO WS-VALID-TENDER.
+            MOVE "Y" TO WS-CHANGE-OK.
+
+            IF WS-AMOUNT > 50000
+                MOVE "N" TO WS-VALID-TENDER
+                MOVE "N" TO WS-CHANGE-OK
+                MOVE "ERROR:MAX AMOUNT OF £500"
+                    TO WS-RPT-LINE-WORK
+            ELSE
+                IF WS-PRICE = 0
+                    MOVE "N" TO WS-VALID-TENDER
+                    MOVE "N" TO WS-CHANGE-OK
+                    MOVE "ERROR:PRICE MUST BE GREATER THAN ZERO"
+                        TO WS-RPT-LINE-WORK
+                ELSE
+                    IF WS-AMOUNT = 0
+                        MOVE "N" TO WS-VALID-TENDER
+                        MOVE "N" TO WS-CHANGE-OK
+                        MOVE "ERROR:AMOUNT TENDERED MUST BE NON-ZERO"
+                            TO WS-RPT-LINE-WORK
+                    ELSE
+                        DIVIDE WS-AMOUNT BY 5
+                            GIVING WS-TENDER-QTY
+                            REMAINDER WS-TENDER-REMAINDER
+                        IF WS-TENDER-REMAINDER NOT = 0
+                            MOVE "N" TO WS-VALID-TENDER
+                            MOVE "N" TO WS-CHANGE-OK
+                            MOVE SPACES TO WS-RPT-LINE-WORK
+                            MOVE
+                              "ERROR:AMOUNT TENDERED NOT A VALID NOTE/"
+                                TO WS-RPT-LINE-WORK(1:42)
+                            MOVE "COIN COMBINATION"
+                                TO WS-RPT-LINE-WORK(43:17)
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+            IF WS-VALID-TENDER = "N"
+                IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "b"
+                    DISPLAY WS-RPT-LINE-WORK
+                END-IF
+            END-IF.
+
+       NO-CHANGE-PARA.
+            MOVE "N" TO WS-CHANGE-OK.
+            IF WS-RUN-MODE = "B" OR WS-RUN-MODE = "b"
+                MOVE "NO CHANGE" TO WS-RPT-LINE-WORK
+            ELSE
+                DISPLAY "NO CHANGE"
+            END-IF.
+
+       PRICE-TOO-HIGH-PARA.
+            MOVE "N" TO WS-CHANGE-OK.
+            MOVE "Y" TO WS-TENDER-ERROR.
+            IF WS-RUN-MODE = "B" OR WS-RUN-MODE = "b"
+                MOVE "ERROR:PRICE GREATER THAN AMOUNT TENDERED"
+                    TO WS-RPT-LINE-WORK
+            ELSE
+                DISPLAY "ERROR:PRICE GREATER THAN AMOUNT TENDERED"
+            END-IF.
+
+       CANNOT-MAKE-CHANGE-PARA.
+      *    The till float cannot physically make this change up -
+      *    hold the transaction the same way NO-CHANGE-PARA and
+      *    PRICE-TOO-HIGH-PARA already hold theirs, rather than
+      *    dispense a floored/impossible breakdown and book it into
+      *    the running totals as if it had gone out. WS-SUGGEST-MSG
+      *    already carries the substitution advice SUBSTITUTE-PARA
+      *    built for the cashier/manager.
+            MOVE "N" TO WS-CHANGE-OK.
+            MOVE "Y" TO WS-TENDER-ERROR.
+            IF WS-RUN-MODE = "B" OR WS-RUN-MODE = "b"
+                MOVE SPACES TO WS-RPT-LINE-WORK
+                STRING "ERROR:CANNOT MAKE EXACT CHANGE - "
+                        DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-SUGGEST-MSG) DELIMITED BY SIZE
+                    INTO WS-RPT-LINE-WORK
+                    ON OVERFLOW
+                        MOVE "Y" TO WS-SUGGEST-OVERFLOW
+                END-STRING
+            ELSE
+                DISPLAY "ERROR:CANNOT MAKE EXACT CHANGE"
+                DISPLAY FUNCTION TRIM(WS-SUGGEST-MSG)
+            END-IF.
+
+            IF WS-SUGGEST-OVERFLOW = "Y"
+                IF WS-RUN-MODE = "B" OR WS-RUN-MODE = "b"
+                    DISPLAY "WARNING:SUBSTITUTION MESSAGE TRUNCATED "
+                            "FOR SEQ " TRAN-SEQ-NO
+                ELSE
+                    DISPLAY "WARNING:SUBSTITUTION MESSAGE TRUNCATED"
+                END-IF
+            END-IF.
+
+       DISP-PARA.
+            IF WS-RUN-MODE = "B" OR WS-RUN-MODE = "b"
+                PERFORM WRITE-REPORT-PARA
+            ELSE
+                IF WS-CHANGE-OK = "Y"
+                    PERFORM DISPLAY-CHANGE-PARA
+                END-IF
+            END-IF.
+
+       DISPLAY-CHANGE-PARA.
+            DISPLAY "Your change is:".
+
+            MOVE 1 TO WS-SUB1.
+
+            PERFORM UNTIL WS-SUB1 > 12
+                IF WS-CHANGE-NUM(WS-SUB1) > 0
+                    MOVE WS-CHANGE-NUM(WS-SUB1) TO WS-DISP-NUM
+                    MOVE WS-MONEY-DISP(WS-SUB1) TO WS-DISP-MONEY
+                    DISPLAY WS-DISP-2
+                END-IF
+                ADD 1 TO WS-SUB1
+            END-PERFORM.
+
+       WRITE-REPORT-PARA.
+            MOVE TRAN-SEQ-NO TO RPT-SEQ-NO.
+            MOVE SPACES      TO RPT-SEP1 RPT-SEP2 RPT-SEP3 RPT-SEP4.
+            MOVE WS-AMOUNT   TO RPT-AMOUNT.
+            MOVE WS-PRICE    TO RPT-PRICE.
+
+            IF WS-CHANGE-OK = "Y"
+      *        RPT-CHANGE is unsigned - only meaningful once change
+      *        has actually been confirmed. A held transaction (over-
+      *        payment, no float to cover it, etc) would otherwise
+      *        drop WS-CHANGE's sign and print a plausible-looking
+      *        positive figure next to the error text.
+                MOVE WS-CHANGE TO RPT-CHANGE
+                PERFORM BUILD-REPORT-LINE-PARA
+            ELSE
+                MOVE ZEROES TO RPT-CHANGE
+            END-IF.
+
+            MOVE WS-RPT-LINE-WORK TO RPT-LINE.
+            WRITE RPT-RECORD.
+
+       BUILD-REPORT-LINE-PARA.
+            MOVE 1 TO WS-SUB1.
+            MOVE SPACES TO WS-RPT-LINE-WORK.
+            MOVE 1 TO WS-RPT-POINTER.
+
+            PERFORM UNTIL WS-SUB1 > 12
+                IF WS-CHANGE-NUM(WS-SUB1) > 0
+                    STRING WS-CHANGE-NUM(WS-SUB1) DELIMITED BY SIZE
+                           " X " DELIMITED BY SIZE
+                           WS-MONEY-DISP(WS-SUB1) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                        INTO WS-RPT-LINE-WORK
+                        WITH POINTER WS-RPT-POINTER
+                END-IF
+                ADD 1 TO WS-SUB1
+            END-PERFORM.
