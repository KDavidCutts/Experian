@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  GLREC.CPY
+      *  General ledger extract record - one per batch run, in the
+      *  layout the GL import expects, so month-end totals can be
+      *  picked up automatically instead of re-keyed by hand.
+      *****************************************************************
+       01 GL-RECORD.
+           03 GL-DATE               PIC 9(8).
+           03 GL-TOTAL-TENDERED     PIC 9(10).
+           03 GL-TOTAL-CHANGE       PIC 9(10).
+           03 GL-NET-REVENUE        PIC 9(10).
+           03 GL-TXN-COUNT          PIC 9(8).
